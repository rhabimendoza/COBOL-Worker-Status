@@ -0,0 +1,305 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WORKERMNT.
+       AUTHOR. RHABI MENDOZA.
+       INSTALLATION. PUP MAIN.
+       DATE-WRITTEN. AUGUST 8, 2026.
+       DATE-COMPILED. AUGUST 8, 2026.
+       SECURITY. ACCESSIBLE TO ALL.
+       REMARKS. THIS PROGRAM MAINTAINS THE WORKER MASTER (INFILE.txt)
+           FROM ADD/CHANGE/DELETE TRANSACTIONS SO NOBODY HAS TO
+           HAND-EDIT THE FILE WORKER.cob READS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. ACER.
+       OBJECT-COMPUTER. ACER.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTERIN ASSIGN TO 'INFILE.txt'.
+           SELECT TRANFILE ASSIGN TO 'WORKERTRAN.txt'.
+           SELECT MASTEROUT ASSIGN TO 'NEWMASTER.txt'.
+           SELECT MNTLOGFILE ASSIGN TO 'MAINTLOG.txt'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD MASTERIN
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 34 CHARACTERS
+           DATA RECORD IS MASTER-REC-IN.
+
+       01 MASTER-REC-IN.
+           05 MPROVCD-IN PIC A.
+           05 MWNO-IN PIC X(7).
+           05 MWNAME-IN PIC X(25).
+           05 MSTATCD-IN PIC A.
+
+       FD TRANFILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 35 CHARACTERS
+           DATA RECORD IS TRAN-REC.
+
+       01 TRAN-REC.
+           05 TRCD-IN PIC A.
+           05 TPROVCD-IN PIC A.
+           05 TWNO-IN PIC X(7).
+           05 TWNAME-IN PIC X(25).
+           05 TSTATCD-IN PIC A.
+
+       FD MASTEROUT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 34 CHARACTERS
+           DATA RECORD IS MASTER-REC-OUT.
+
+       01 MASTER-REC-OUT.
+           05 MPROVCD-OUT PIC A.
+           05 MWNO-OUT PIC X(7).
+           05 MWNAME-OUT PIC X(25).
+           05 MSTATCD-OUT PIC A.
+
+       FD MNTLOGFILE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS MNTLOGREC.
+
+       01 MNTLOGREC.
+           05 FILLER PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 TEMP-VALUES.
+           05 MASTER-EOFSW PIC X(3) VALUE "NO ".
+           05 TRAN-EOFSW PIC X(3) VALUE "NO ".
+
+       01 WORKER-TABLE.
+           05 WORKER-ENTRY OCCURS 9999 TIMES INDEXED BY WRK-IDX.
+               10 WTBL-PROVCD PIC A.
+               10 WTBL-WNO PIC X(7).
+               10 WTBL-WNAME PIC X(25).
+               10 WTBL-STATCD PIC A.
+               10 WTBL-ACTIVE PIC X(3) VALUE "YES".
+       01 WORKER-CNT PIC 9(4) VALUE 0.
+
+       01 MNT-CONTROLS.
+           05 MNT-FOUND-SW PIC X(3) VALUE "NO ".
+           05 MNT-FOUND-IDX PIC 9(4) VALUE 0.
+           05 MNT-ADDCNT PIC 999 VALUE 0.
+           05 MNT-CHGCNT PIC 999 VALUE 0.
+           05 MNT-DELCNT PIC 999 VALUE 0.
+           05 MNT-REJCNT PIC 999 VALUE 0.
+
+       01 MNT-HD1.
+           05 FILLER PIC X(31)
+              VALUE "WORKER MASTER MAINTENANCE LOG.".
+           05 FILLER PIC X(49) VALUE SPACES.
+
+       01 MNT-LINE.
+           05 MNT-LINE-ACTION PIC X(10).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 MNT-LINE-WNO PIC X(7).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 MNT-LINE-WNAME PIC X(25).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 MNT-LINE-MSG PIC X(30).
+           05 FILLER PIC X(2) VALUE SPACES.
+
+       01 MNT-TOTALS.
+           05 FILLER PIC X(16) VALUE "RECORDS ADDED: ".
+           05 MNT-ADD-OUT PIC ZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(17) VALUE "RECORDS CHANGED: ".
+           05 MNT-CHG-OUT PIC ZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(17) VALUE "RECORDS DELETED: ".
+           05 MNT-DEL-OUT PIC ZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "REJECTED: ".
+           05 MNT-REJ-OUT PIC ZZ9.
+
+       01 NEWLINE PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RTN.
+           PERFORM INITIAL-RTN.
+           PERFORM LOAD-MASTER-RTN.
+           PERFORM UNTIL TRAN-EOFSW = "YES"
+               PERFORM APPLY-TRANSACTION-RTN
+           END-PERFORM.
+           PERFORM WRITE-MASTER-RTN.
+           PERFORM FINISH-RTN.
+           STOP RUN.
+
+       INITIAL-RTN.
+           OPEN INPUT MASTERIN.
+           OPEN INPUT TRANFILE.
+           OPEN OUTPUT MASTEROUT.
+           OPEN OUTPUT MNTLOGFILE.
+
+           WRITE MNTLOGREC FROM MNT-HD1.
+           WRITE MNTLOGREC FROM NEWLINE.
+
+           READ TRANFILE
+               AT END
+                   MOVE "YES" TO TRAN-EOFSW
+           END-READ.
+       INITIAL-END.
+
+       LOAD-MASTER-RTN.
+           PERFORM UNTIL MASTER-EOFSW = "YES"
+               READ MASTERIN
+                   AT END
+                       MOVE "YES" TO MASTER-EOFSW
+                   NOT AT END
+                       IF WORKER-CNT >= 9999
+                           DISPLAY "WORKER-TABLE FULL (9999 WORKERS) - "
+                               "RECORD SKIPPED: " MWNO-IN
+                       ELSE
+                           ADD 1 TO WORKER-CNT
+                           MOVE MPROVCD-IN TO WTBL-PROVCD(WORKER-CNT)
+                           MOVE MWNO-IN TO WTBL-WNO(WORKER-CNT)
+                           MOVE MWNAME-IN TO WTBL-WNAME(WORKER-CNT)
+                           MOVE MSTATCD-IN TO WTBL-STATCD(WORKER-CNT)
+                           MOVE "YES" TO WTBL-ACTIVE(WORKER-CNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE MASTERIN.
+       LOAD-MASTER-END.
+
+       APPLY-TRANSACTION-RTN.
+           PERFORM FIND-WORKER-RTN
+
+           EVALUATE TRCD-IN
+               WHEN "A"
+                   PERFORM ADD-TRANSACTION-RTN
+               WHEN "C"
+                   PERFORM CHANGE-TRANSACTION-RTN
+               WHEN "D"
+                   PERFORM DELETE-TRANSACTION-RTN
+               WHEN OTHER
+                   MOVE "**REJECT**" TO MNT-LINE-ACTION
+                   MOVE TWNO-IN TO MNT-LINE-WNO
+                   MOVE TWNAME-IN TO MNT-LINE-WNAME
+                   MOVE "UNKNOWN TRANSACTION CODE" TO MNT-LINE-MSG
+                   WRITE MNTLOGREC FROM MNT-LINE
+                   ADD 1 TO MNT-REJCNT
+           END-EVALUATE.
+
+           READ TRANFILE
+               AT END
+                   MOVE "YES" TO TRAN-EOFSW
+               NOT AT END
+                   CONTINUE
+           END-READ.
+       APPLY-TRANSACTION-END.
+
+       FIND-WORKER-RTN.
+           MOVE "NO " TO MNT-FOUND-SW
+           MOVE 0 TO MNT-FOUND-IDX
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+                   UNTIL WRK-IDX > WORKER-CNT
+                      OR MNT-FOUND-SW = "YES"
+               IF WTBL-WNO(WRK-IDX) = TWNO-IN
+                  AND WTBL-ACTIVE(WRK-IDX) = "YES"
+                   MOVE "YES" TO MNT-FOUND-SW
+                   MOVE WRK-IDX TO MNT-FOUND-IDX
+               END-IF
+           END-PERFORM.
+       FIND-WORKER-END.
+
+       ADD-TRANSACTION-RTN.
+           IF MNT-FOUND-SW = "YES"
+               MOVE "**REJECT**" TO MNT-LINE-ACTION
+               MOVE TWNO-IN TO MNT-LINE-WNO
+               MOVE TWNAME-IN TO MNT-LINE-WNAME
+               MOVE "DUPLICATE WORKER NUMBER" TO MNT-LINE-MSG
+               WRITE MNTLOGREC FROM MNT-LINE
+               ADD 1 TO MNT-REJCNT
+           ELSE IF WORKER-CNT >= 9999
+               MOVE "**REJECT**" TO MNT-LINE-ACTION
+               MOVE TWNO-IN TO MNT-LINE-WNO
+               MOVE TWNAME-IN TO MNT-LINE-WNAME
+               MOVE "WORKER TABLE FULL (9999 MAX)" TO MNT-LINE-MSG
+               WRITE MNTLOGREC FROM MNT-LINE
+               ADD 1 TO MNT-REJCNT
+           ELSE
+               ADD 1 TO WORKER-CNT
+               MOVE TPROVCD-IN TO WTBL-PROVCD(WORKER-CNT)
+               MOVE TWNO-IN TO WTBL-WNO(WORKER-CNT)
+               MOVE TWNAME-IN TO WTBL-WNAME(WORKER-CNT)
+               MOVE TSTATCD-IN TO WTBL-STATCD(WORKER-CNT)
+               MOVE "YES" TO WTBL-ACTIVE(WORKER-CNT)
+               MOVE "ADD" TO MNT-LINE-ACTION
+               MOVE TWNO-IN TO MNT-LINE-WNO
+               MOVE TWNAME-IN TO MNT-LINE-WNAME
+               MOVE "OK" TO MNT-LINE-MSG
+               WRITE MNTLOGREC FROM MNT-LINE
+               ADD 1 TO MNT-ADDCNT
+           END-IF.
+       ADD-TRANSACTION-END.
+
+       CHANGE-TRANSACTION-RTN.
+           IF MNT-FOUND-SW = "NO "
+               MOVE "**REJECT**" TO MNT-LINE-ACTION
+               MOVE TWNO-IN TO MNT-LINE-WNO
+               MOVE TWNAME-IN TO MNT-LINE-WNAME
+               MOVE "WORKER NOT ON MASTER" TO MNT-LINE-MSG
+               WRITE MNTLOGREC FROM MNT-LINE
+               ADD 1 TO MNT-REJCNT
+           ELSE
+               MOVE TPROVCD-IN TO WTBL-PROVCD(MNT-FOUND-IDX)
+               MOVE TWNAME-IN TO WTBL-WNAME(MNT-FOUND-IDX)
+               MOVE TSTATCD-IN TO WTBL-STATCD(MNT-FOUND-IDX)
+               MOVE "CHANGE" TO MNT-LINE-ACTION
+               MOVE TWNO-IN TO MNT-LINE-WNO
+               MOVE TWNAME-IN TO MNT-LINE-WNAME
+               MOVE "OK" TO MNT-LINE-MSG
+               WRITE MNTLOGREC FROM MNT-LINE
+               ADD 1 TO MNT-CHGCNT
+           END-IF.
+       CHANGE-TRANSACTION-END.
+
+       DELETE-TRANSACTION-RTN.
+           IF MNT-FOUND-SW = "NO "
+               MOVE "**REJECT**" TO MNT-LINE-ACTION
+               MOVE TWNO-IN TO MNT-LINE-WNO
+               MOVE TWNAME-IN TO MNT-LINE-WNAME
+               MOVE "WORKER NOT ON MASTER" TO MNT-LINE-MSG
+               WRITE MNTLOGREC FROM MNT-LINE
+               ADD 1 TO MNT-REJCNT
+           ELSE
+               MOVE "NO " TO WTBL-ACTIVE(MNT-FOUND-IDX)
+               MOVE "DELETE" TO MNT-LINE-ACTION
+               MOVE TWNO-IN TO MNT-LINE-WNO
+               MOVE TWNAME-IN TO MNT-LINE-WNAME
+               MOVE "OK" TO MNT-LINE-MSG
+               WRITE MNTLOGREC FROM MNT-LINE
+               ADD 1 TO MNT-DELCNT
+           END-IF.
+       DELETE-TRANSACTION-END.
+
+       WRITE-MASTER-RTN.
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+                   UNTIL WRK-IDX > WORKER-CNT
+               IF WTBL-ACTIVE(WRK-IDX) = "YES"
+                   MOVE WTBL-PROVCD(WRK-IDX) TO MPROVCD-OUT
+                   MOVE WTBL-WNO(WRK-IDX) TO MWNO-OUT
+                   MOVE WTBL-WNAME(WRK-IDX) TO MWNAME-OUT
+                   MOVE WTBL-STATCD(WRK-IDX) TO MSTATCD-OUT
+                   WRITE MASTER-REC-OUT
+               END-IF
+           END-PERFORM.
+           CLOSE MASTEROUT.
+       WRITE-MASTER-END.
+
+       FINISH-RTN.
+           MOVE MNT-ADDCNT TO MNT-ADD-OUT
+           MOVE MNT-CHGCNT TO MNT-CHG-OUT
+           MOVE MNT-DELCNT TO MNT-DEL-OUT
+           MOVE MNT-REJCNT TO MNT-REJ-OUT
+           WRITE MNTLOGREC FROM NEWLINE
+           WRITE MNTLOGREC FROM MNT-TOTALS
+
+           CLOSE TRANFILE MNTLOGFILE.
+       FINISH-END.
