@@ -14,7 +14,18 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INFILE ASSIGN TO 'INFILE.txt'.
-           SELECT OUTFILE ASSIGN TO 'OUTFILE.txt'.
+           SELECT OUTFILE ASSIGN TO 'OUTFILE.txt'
+               FILE STATUS IS OUTFILE-STATUS.
+           SELECT PROVFILE ASSIGN TO 'PROVTAB.txt'.
+           SELECT REJFILE ASSIGN TO 'REJFILE.txt'
+               FILE STATUS IS REJFILE-STATUS.
+           SELECT CSVFILE ASSIGN TO 'WORKEREXTRACT.csv'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CSVFILE-STATUS.
+           SELECT CHKFILE ASSIGN TO 'WORKERCHKPT.txt'
+               FILE STATUS IS CHK-FILE-STATUS.
+           SELECT PAYFILE ASSIGN TO 'PAYROLL.txt'
+               FILE STATUS IS PAYFILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -30,6 +41,15 @@
            05 WNAME-IN PIC X(25).
            05 STATCD-IN PIC A.
 
+       FD PROVFILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 10 CHARACTERS
+           DATA RECORD IS PROV-REC.
+
+       01 PROV-REC.
+           05 PROVCD-TAB-IN PIC A.
+           05 PNAME-TAB-IN PIC X(9).
+
        FD OUTFILE
            LABEL RECORDS ARE OMITTED
            RECORD CONTAINS 80 CHARACTERS
@@ -38,8 +58,76 @@
        01 OUTREC.
            05 FILLER PIC X(80).
 
+       FD REJFILE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS REJREC.
+
+       01 REJREC.
+           05 FILLER PIC X(80).
+
+       FD CSVFILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS CSV-REC.
+
+       01 CSV-REC PIC X(80).
+
+       FD CHKFILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 691 CHARACTERS
+           DATA RECORD IS CHK-REC.
+
+       01 CHK-REC.
+           05 CHK-WNO PIC X(7).
+           05 CHK-PROVCD PIC A.
+           05 CHK-TWORKERS PIC 999.
+           05 CHK-TNWORKERS PIC 999.
+           05 CHK-TNPERMANENT PIC 999.
+           05 CHK-TNTEMPORARY PIC 999.
+           05 CHK-TNCASUAL PIC 999.
+           05 CHK-PAGENO PIC 999.
+           05 CHK-LINECNT PIC 999.
+           05 CHK-REJCOUNT PIC 999.
+           05 CHK-SEQERR PIC X(3).
+           05 CHK-RECAP-CNT PIC 999.
+           05 CHK-RECAP-ENTRY OCCURS 50 TIMES INDEXED BY CHK-RECAP-IDX.
+               10 CHK-RECAP-PNAME PIC X(9).
+               10 CHK-RECAP-TWORKERS PIC 999.
+           05 CHK-SEEN-CNT PIC 999.
+           05 CHK-SEEN-ENTRY OCCURS 50 TIMES INDEXED BY CHK-SEEN-IDX.
+               10 CHK-PROVCD-SEEN PIC A.
+
+       FD PAYFILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 17 CHARACTERS
+           DATA RECORD IS PAY-REC.
+
+       01 PAY-REC.
+           05 PAY-WNO PIC X(7).
+           05 PAY-PROVCD PIC X(9).
+           05 PAY-STATCD PIC X(1).
+
        WORKING-STORAGE SECTION.
 
+       01 RUN-MODE PIC X(8) VALUE SPACES.
+
+       01 CHECKPOINT-CONTROLS.
+           05 CHKPT-INTERVAL PIC 999 VALUE 025.
+           05 CHKPT-COUNTER PIC 999 VALUE 0.
+           05 RESTART-SW PIC X(3) VALUE "NO ".
+           05 RESTART-TARGET-WNO PIC X(7).
+           05 RESTART-MATCH-SW PIC X(3) VALUE "NO ".
+           05 CHK-FILE-STATUS PIC X(2) VALUE "00".
+           05 CHKPT-TARGET-LOST-SW PIC X(3) VALUE "NO ".
+           05 OUTFILE-STATUS PIC X(2) VALUE "00".
+           05 REJFILE-STATUS PIC X(2) VALUE "00".
+           05 CSVFILE-STATUS PIC X(2) VALUE "00".
+           05 PAYFILE-STATUS PIC X(2) VALUE "00".
+
+       01 CSV-LINE PIC X(80).
+       01 CSV-HEADING PIC X(40)
+          VALUE "WNO,WNAME,PROVINCE,STATUS".
+
        01 REC-OUT.
            05 FILLER PIC X(9) VALUE SPACES.
            05 WNO-OUT PIC X(7).
@@ -69,6 +157,10 @@
            05 FILLER PIC X(24) VALUE "TOTAL NO. OF TEMPORARY: ".
            05 TNTEMPORARY-OUT PIC Z,ZZ9.
 
+       01 TNCASUAL.
+           05 FILLER PIC X(21) VALUE "TOTAL NO. OF CASUAL: ".
+           05 TNCASUAL-OUT PIC Z,ZZ9.
+
        01 TEMP-VALUES.
            05 TPC PIC A.
            05 EOFSW PIC X(3) VALUE "NO ".
@@ -76,11 +168,103 @@
            05 TNWORKERS-IN PIC 999 VALUE 0.
            05 TNPERMANENT-IN PIC 999 VALUE 0.
            05 TNTEMPORARY-IN PIC 999 VALUE 0.
+           05 TNCASUAL-IN PIC 999 VALUE 0.
+
+       01 REJ-CONTROLS.
+           05 STAT-FOUND-SW PIC X(3) VALUE "YES".
+           05 REJCOUNT-IN PIC 999 VALUE 0.
+
+       01 REJ-HD1.
+           05 FILLER PIC X(37)
+              VALUE "EXCEPTION LISTING - UNRECOGNIZED CODE".
+           05 FILLER PIC X(43) VALUE SPACES.
+
+       01 REJ-COLHD1.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(15) VALUE "WORKER'S NUMBER".
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(13) VALUE "WORKER'S NAME".
+           05 FILLER PIC X(32) VALUE SPACES.
+
+       01 REJ-LINE.
+           05 FILLER PIC X(9) VALUE SPACES.
+           05 REJ-WNO-OUT PIC X(7).
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 REJ-WNAME-OUT PIC X(25).
+           05 FILLER PIC X(29) VALUE SPACES.
+
+       01 REJCOUNT.
+           05 FILLER PIC X(28) VALUE "TOTAL NO. OF EXCEPTIONS: ".
+           05 REJCOUNT-OUT PIC ZZ9.
+           05 FILLER PIC X(49) VALUE SPACES.
+
+       01 PROVINCE-TABLE.
+           05 PROVINCE-ENTRY OCCURS 50 TIMES INDEXED BY PROV-IDX.
+               10 PROVCD-TBL PIC A.
+               10 PNAME-TBL PIC X(9).
+
+       01 PROVINCE-CONTROLS.
+           05 PROVTAB-CNT PIC 999 VALUE 0.
+           05 PROV-EOFSW PIC X(3) VALUE "NO ".
+           05 PROV-FOUND-SW PIC X(3) VALUE "NO ".
+
+       01 RECAP-TABLE.
+           05 RECAP-ENTRY OCCURS 50 TIMES INDEXED BY RECAP-IDX.
+               10 RECAP-PNAME PIC X(9).
+               10 RECAP-TWORKERS PIC 999.
+       01 RECAP-CNT PIC 999 VALUE 0.
+
+       01 SEQ-CONTROLS.
+           05 SEQ-ERROR-SW PIC X(3) VALUE "NO ".
+           05 SEQ-FOUND-SW PIC X(3) VALUE "NO ".
+           05 SEEN-CNT PIC 999 VALUE 0.
+           05 PROVCD-SEEN-TABLE OCCURS 50 TIMES INDEXED BY SEEN-IDX.
+               10 PROVCD-SEEN PIC A.
+
+       01 SEQ-WARNING.
+           05 FILLER PIC X(4) VALUE "*** ".
+           05 FILLER PIC X(23) VALUE "WARNING: PROVINCE CODE ".
+           05 SEQ-WARN-PROVCD PIC A.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 FILLER PIC X(51)
+              VALUE "OUT OF SEQUENCE - INPUT FILE IS NOT SORTED ***".
+
+       01 SEQ-ERROR-MSG.
+           05 FILLER PIC X(37)
+              VALUE "RUN FLAGGED: OUT-OF-SEQUENCE INPUT ".
+           05 FILLER PIC X(43)
+              VALUE "DETECTED - SEE WARNINGS ABOVE.".
+
+       01 CHKPT-LOST-MSG.
+           05 FILLER PIC X(37)
+              VALUE "RUN FLAGGED: RESTART CHECKPOINT ".
+           05 FILLER PIC X(43)
+              VALUE "WORKER NOT FOUND - MASTER FILE CHANGED.".
+
+       01 RECAP-HD.
+           05 FILLER PIC X(26) VALUE SPACES.
+           05 FILLER PIC X(28) VALUE "GRAND TOTAL - ALL PROVINCES".
+           05 FILLER PIC X(26) VALUE SPACES.
+
+       01 RECAP-LINE.
+           05 FILLER PIC X(17) VALUE "PROVINCIAL NAME: ".
+           05 RECAP-LINE-PNAME PIC X(9).
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 FILLER PIC X(22) VALUE "TOTAL NO. OF WORKERS: ".
+           05 RECAP-LINE-TWORKERS PIC Z,ZZ9.
+           05 FILLER PIC X(21) VALUE SPACES.
 
        01 HD1.
            05 FILLER PIC X(29) VALUE SPACES.
            05 FILLER PIC X(22) VALUE "CHIKA ULIT CORPORATION".
-           05 FILLER PIC X(29) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE SPACES.
+           05 FILLER PIC X(6) VALUE "PAGE: ".
+           05 HD1-PAGENO PIC ZZ9.
+
+       01 PAGE-CONTROLS.
+           05 PAGE-NO PIC 999 VALUE 0.
+           05 LINE-CNT PIC 999 VALUE 0.
+           05 MAX-LINES-PER-PAGE PIC 999 VALUE 050.
 
        01 HD2.
            05 FILLER PIC X(33) VALUE SPACES.
@@ -107,6 +291,10 @@
        PROCEDURE DIVISION.
 
        MAIN-RTN.
+           ACCEPT RUN-MODE FROM COMMAND-LINE.
+           IF RUN-MODE(1:7) = "RESTART"
+               MOVE "YES" TO RESTART-SW
+           END-IF.
            PERFORM INITIAL-RTN.
            PERFORM UNTIL EOFSW = 'YES'
                PERFORM PROCESS-RTN
@@ -114,82 +302,443 @@
            PERFORM FINISH-RTN.
            STOP RUN.
 
-       INITIAL-RTN. 
+       INITIAL-RTN.
            OPEN INPUT INFILE.
-           OPEN OUTPUT OUTFILE. 
-
-           WRITE OUTREC FROM HD1. 
-           WRITE OUTREC FROM HD2. 
-           WRITE OUTREC FROM NEWLINE. 
-           WRITE OUTREC FROM HD3. 
-           WRITE OUTREC FROM NEWLINE. 
-           WRITE OUTREC FROM COLHD1. 
-           WRITE OUTREC FROM NEWLINE. 
-           
-           READ INFILE
-               AT END 
-                   MOVE "YES" TO EOFSW
-               NOT AT END 
-                   MOVE PROVCD-IN TO TPC
-           END-READ.
+
+           IF RESTART-SW = "YES"
+               PERFORM RESTART-LOAD-RTN
+           END-IF.
+
+           IF RESTART-SW = "YES"
+               OPEN EXTEND OUTFILE
+               IF OUTFILE-STATUS NOT = "00"
+                   DISPLAY "RESTART WARNING: OUTFILE.txt NOT FOUND - "
+                       "STARTING A FRESH COPY"
+                   MOVE 0 TO PAGE-NO
+                   OPEN OUTPUT OUTFILE
+                   PERFORM WRITE-HEADERS-RTN
+               END-IF
+
+               OPEN EXTEND REJFILE
+               IF REJFILE-STATUS NOT = "00"
+                   DISPLAY "RESTART WARNING: REJFILE.txt NOT FOUND - "
+                       "STARTING A FRESH COPY"
+                   OPEN OUTPUT REJFILE
+                   WRITE REJREC FROM REJ-HD1
+                   WRITE REJREC FROM NEWLINE
+                   WRITE REJREC FROM REJ-COLHD1
+                   WRITE REJREC FROM NEWLINE
+               END-IF
+
+               OPEN EXTEND CSVFILE
+               IF CSVFILE-STATUS NOT = "00"
+                   DISPLAY "RESTART WARNING: WORKEREXTRACT.csv NOT "
+                       "FOUND - STARTING A FRESH COPY"
+                   OPEN OUTPUT CSVFILE
+                   MOVE CSV-HEADING TO CSV-REC
+                   WRITE CSV-REC
+               END-IF
+
+               OPEN EXTEND PAYFILE
+               IF PAYFILE-STATUS NOT = "00"
+                   DISPLAY "RESTART WARNING: PAYROLL.txt NOT FOUND - "
+                       "STARTING A FRESH COPY"
+                   OPEN OUTPUT PAYFILE
+               END-IF
+           ELSE
+               OPEN OUTPUT OUTFILE
+               OPEN OUTPUT REJFILE
+               OPEN OUTPUT CSVFILE
+               OPEN OUTPUT PAYFILE
+
+               MOVE CSV-HEADING TO CSV-REC
+               WRITE CSV-REC
+
+               WRITE REJREC FROM REJ-HD1
+               WRITE REJREC FROM NEWLINE
+               WRITE REJREC FROM REJ-COLHD1
+               WRITE REJREC FROM NEWLINE
+           END-IF.
+
+           OPEN INPUT PROVFILE.
+           PERFORM UNTIL PROV-EOFSW = "YES"
+               READ PROVFILE
+                   AT END
+                       MOVE "YES" TO PROV-EOFSW
+                   NOT AT END
+                       IF PROVTAB-CNT >= 50
+                           DISPLAY "PROVTAB.txt EXCEEDS 50 PROVINCES "
+                               "- ENTRY IGNORED: " PROV-REC
+                       ELSE
+                           ADD 1 TO PROVTAB-CNT
+                           MOVE PROVCD-TAB-IN TO PROVCD-TBL(PROVTAB-CNT)
+                           MOVE PNAME-TAB-IN TO PNAME-TBL(PROVTAB-CNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE PROVFILE.
+
+           IF RESTART-SW = "YES"
+               PERFORM RESTART-PROVCD-LOOKUP-RTN
+               PERFORM SKIP-TO-CHECKPOINT-RTN
+               IF EOFSW NOT = "YES"
+                   READ INFILE
+                       AT END
+                           MOVE "YES" TO EOFSW
+                       NOT AT END
+                           CONTINUE
+                   END-READ
+               END-IF
+           ELSE
+               PERFORM WRITE-HEADERS-RTN
+
+               READ INFILE
+                   AT END
+                       MOVE "YES" TO EOFSW
+                   NOT AT END
+                       MOVE PROVCD-IN TO TPC
+               END-READ
+           END-IF.
        INITIAL-END.
 
-       PROCESS-RTN. 
-           IF PROVCD-IN NOT = TPC 
+       RESTART-LOAD-RTN.
+           OPEN INPUT CHKFILE.
+           IF CHK-FILE-STATUS NOT = "00"
+               MOVE "NO " TO RESTART-SW
+           ELSE
+               READ CHKFILE
+                   AT END
+                       MOVE "NO " TO RESTART-SW
+                   NOT AT END
+                       MOVE CHK-WNO TO RESTART-TARGET-WNO
+                       MOVE CHK-PROVCD TO TPC
+                       MOVE CHK-TWORKERS TO TWORKERS-IN
+                       MOVE CHK-TNWORKERS TO TNWORKERS-IN
+                       MOVE CHK-TNPERMANENT TO TNPERMANENT-IN
+                       MOVE CHK-TNTEMPORARY TO TNTEMPORARY-IN
+                       MOVE CHK-TNCASUAL TO TNCASUAL-IN
+                       MOVE CHK-PAGENO TO PAGE-NO
+                       MOVE CHK-LINECNT TO LINE-CNT
+                       MOVE CHK-REJCOUNT TO REJCOUNT-IN
+                       MOVE CHK-SEQERR TO SEQ-ERROR-SW
+                       MOVE CHK-RECAP-CNT TO RECAP-CNT
+                       PERFORM VARYING RECAP-IDX FROM 1 BY 1
+                               UNTIL RECAP-IDX > RECAP-CNT
+                           MOVE CHK-RECAP-PNAME(RECAP-IDX)
+                               TO RECAP-PNAME(RECAP-IDX)
+                           MOVE CHK-RECAP-TWORKERS(RECAP-IDX)
+                               TO RECAP-TWORKERS(RECAP-IDX)
+                       END-PERFORM
+                       MOVE CHK-SEEN-CNT TO SEEN-CNT
+                       PERFORM VARYING SEEN-IDX FROM 1 BY 1
+                               UNTIL SEEN-IDX > SEEN-CNT
+                           MOVE CHK-PROVCD-SEEN(SEEN-IDX)
+                               TO PROVCD-SEEN(SEEN-IDX)
+                       END-PERFORM
+               END-READ
+               CLOSE CHKFILE
+           END-IF.
+       RESTART-LOAD-END.
+
+       SKIP-TO-CHECKPOINT-RTN.
+           MOVE "NO " TO RESTART-MATCH-SW
+           PERFORM UNTIL RESTART-MATCH-SW = "YES" OR EOFSW = "YES"
+               READ INFILE
+                   AT END
+                       MOVE "YES" TO EOFSW
+                   NOT AT END
+                       IF WNO-IN = RESTART-TARGET-WNO
+                           MOVE "YES" TO RESTART-MATCH-SW
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF RESTART-MATCH-SW NOT = "YES"
+               MOVE "YES" TO CHKPT-TARGET-LOST-SW
+               DISPLAY "RESTART WARNING: CHECKPOINT WORKER NUMBER "
+                   RESTART-TARGET-WNO " NOT FOUND IN INFILE.TXT - "
+                   "MASTER FILE MAY HAVE CHANGED SINCE THE "
+                   "CHECKPOINT WAS WRITTEN. RUN ENDED AT END OF FILE "
+                   "WITH NO ADDITIONAL RECORDS PROCESSED."
+           END-IF.
+       SKIP-TO-CHECKPOINT-END.
+
+       WRITE-HEADERS-RTN.
+           ADD 1 TO PAGE-NO
+           MOVE PAGE-NO TO HD1-PAGENO
+           WRITE OUTREC FROM HD1
+           WRITE OUTREC FROM HD2.
+           WRITE OUTREC FROM NEWLINE.
+           WRITE OUTREC FROM HD3.
+           WRITE OUTREC FROM NEWLINE.
+           WRITE OUTREC FROM COLHD1.
+           WRITE OUTREC FROM NEWLINE.
+           MOVE 0 TO LINE-CNT.
+       WRITE-HEADERS-END.
+
+       PAGE-BREAK-RTN.
+           ADD 1 TO PAGE-NO
+           MOVE PAGE-NO TO HD1-PAGENO
+           WRITE OUTREC FROM HD1 AFTER ADVANCING PAGE
+           WRITE OUTREC FROM HD2.
+           WRITE OUTREC FROM NEWLINE.
+           WRITE OUTREC FROM HD3.
+           WRITE OUTREC FROM NEWLINE.
+           WRITE OUTREC FROM COLHD1.
+           WRITE OUTREC FROM NEWLINE.
+           MOVE 0 TO LINE-CNT.
+       PAGE-BREAK-END.
+
+       CHECK-PAGE-BREAK-RTN.
+           IF LINE-CNT >= MAX-LINES-PER-PAGE
+               PERFORM PAGE-BREAK-RTN
+           END-IF.
+       CHECK-PAGE-BREAK-END.
+
+       PROCESS-RTN.
+           IF PROVCD-IN NOT = TPC
+               PERFORM CHECK-SEQUENCE-RTN
+               PERFORM CHECK-PAGE-BREAK-RTN
                PERFORM AC-BREAK-RTN
+               PERFORM CHECK-PAGE-BREAK-RTN
+               PERFORM RECORD-SEEN-RTN
                MOVE PROVCD-IN TO TPC
            END-IF.
 
            MOVE WNO-IN TO WNO-OUT
            MOVE WNAME-IN TO WNAME-OUT
 
+           MOVE "YES" TO STAT-FOUND-SW
            IF STATCD-IN EQUAL TO "P"
                MOVE "PERMANENT" TO STATCD-OUT
                ADD 1 TO TNPERMANENT-IN
            ELSE IF STATCD-IN EQUAL TO "T"
                MOVE "TEMPORARY" TO STATCD-OUT
                ADD 1 TO TNTEMPORARY-IN
+           ELSE IF STATCD-IN EQUAL TO "C"
+               MOVE "CASUAL" TO STATCD-OUT
+               ADD 1 TO TNCASUAL-IN
+           ELSE
+               MOVE SPACES TO STATCD-OUT
+               MOVE "NO " TO STAT-FOUND-SW
            END-IF.
-              
-           IF PROVCD-IN EQUAL TO "A" 
-               MOVE "ANTIPOLO" TO PROVCD-OUT
-           ELSE IF PROVCD-IN EQUAL TO "B" 
-               MOVE "BACOLOD " TO PROVCD-OUT
-           ELSE IF PROVCD-IN EQUAL TO "C" 
-               MOVE "CEBU " TO PROVCD-OUT
+
+           PERFORM PROVCD-LOOKUP-RTN.
+
+           IF STAT-FOUND-SW = "NO " OR PROV-FOUND-SW = "NO "
+               PERFORM WRITE-REJECT-RTN
            END-IF.
-       
+
+           PERFORM WRITE-CSV-RTN.
+
+           IF STAT-FOUND-SW = "YES" AND PROV-FOUND-SW = "YES"
+               PERFORM WRITE-PAYROLL-RTN
+           END-IF.
+
            WRITE OUTREC FROM REC-OUT
-           
+           ADD 1 TO LINE-CNT
+           PERFORM CHECK-PAGE-BREAK-RTN
+
            ADD 1 TO TWORKERS-IN
-           ADD 1 TO TNWORKERS-IN 
+           ADD 1 TO TNWORKERS-IN
+
+           ADD 1 TO CHKPT-COUNTER
+           IF CHKPT-COUNTER >= CHKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT-RTN
+               MOVE 0 TO CHKPT-COUNTER
+           END-IF
 
            READ INFILE
                AT END
                    MOVE 'YES' TO EOFSW
                    PERFORM AC-BREAK-RTN
+                   PERFORM CHECK-PAGE-BREAK-RTN
                NOT AT END
                    CONTINUE
            END-READ.
-       PROCESS-END. 
+       PROCESS-END.
+
+       WRITE-CHECKPOINT-RTN.
+           OPEN OUTPUT CHKFILE
+           MOVE WNO-IN TO CHK-WNO
+           MOVE TPC TO CHK-PROVCD
+           MOVE TWORKERS-IN TO CHK-TWORKERS
+           MOVE TNWORKERS-IN TO CHK-TNWORKERS
+           MOVE TNPERMANENT-IN TO CHK-TNPERMANENT
+           MOVE TNTEMPORARY-IN TO CHK-TNTEMPORARY
+           MOVE TNCASUAL-IN TO CHK-TNCASUAL
+           MOVE PAGE-NO TO CHK-PAGENO
+           MOVE LINE-CNT TO CHK-LINECNT
+           MOVE REJCOUNT-IN TO CHK-REJCOUNT
+           MOVE SEQ-ERROR-SW TO CHK-SEQERR
+           MOVE RECAP-CNT TO CHK-RECAP-CNT
+           PERFORM VARYING RECAP-IDX FROM 1 BY 1
+                   UNTIL RECAP-IDX > RECAP-CNT
+               MOVE RECAP-PNAME(RECAP-IDX)
+                   TO CHK-RECAP-PNAME(RECAP-IDX)
+               MOVE RECAP-TWORKERS(RECAP-IDX)
+                   TO CHK-RECAP-TWORKERS(RECAP-IDX)
+           END-PERFORM
+           MOVE SEEN-CNT TO CHK-SEEN-CNT
+           PERFORM VARYING SEEN-IDX FROM 1 BY 1
+                   UNTIL SEEN-IDX > SEEN-CNT
+               MOVE PROVCD-SEEN(SEEN-IDX)
+                   TO CHK-PROVCD-SEEN(SEEN-IDX)
+           END-PERFORM
+           WRITE CHK-REC
+           CLOSE CHKFILE.
+       WRITE-CHECKPOINT-END.
+
+       CHECK-SEQUENCE-RTN.
+           MOVE "NO " TO SEQ-FOUND-SW
+           PERFORM VARYING SEEN-IDX FROM 1 BY 1
+                   UNTIL SEEN-IDX > SEEN-CNT
+                      OR SEQ-FOUND-SW = "YES"
+               IF PROVCD-SEEN(SEEN-IDX) = PROVCD-IN
+                   MOVE "YES" TO SEQ-FOUND-SW
+               END-IF
+           END-PERFORM
+           IF SEQ-FOUND-SW = "YES"
+               MOVE "YES" TO SEQ-ERROR-SW
+               MOVE PROVCD-IN TO SEQ-WARN-PROVCD
+               WRITE OUTREC FROM SEQ-WARNING
+               ADD 1 TO LINE-CNT
+           END-IF.
+       CHECK-SEQUENCE-END.
+
+       RECORD-SEEN-RTN.
+           IF SEEN-CNT >= 50
+               DISPLAY "PROVCD-SEEN-TABLE FULL (50 BREAKS) - "
+                   "SEQUENCE CHECK SKIPPED FOR: " TPC
+           ELSE
+               ADD 1 TO SEEN-CNT
+               MOVE TPC TO PROVCD-SEEN(SEEN-CNT)
+           END-IF.
+       RECORD-SEEN-END.
+
+       RESTART-PROVCD-LOOKUP-RTN.
+           MOVE "NO " TO PROV-FOUND-SW
+           MOVE SPACES TO PROVCD-OUT
+           PERFORM VARYING PROV-IDX FROM 1 BY 1
+                   UNTIL PROV-IDX > PROVTAB-CNT
+                      OR PROV-FOUND-SW = "YES"
+               IF PROVCD-TBL(PROV-IDX) = TPC
+                   MOVE PNAME-TBL(PROV-IDX) TO PROVCD-OUT
+                   MOVE "YES" TO PROV-FOUND-SW
+               END-IF
+           END-PERFORM.
+       RESTART-PROVCD-LOOKUP-END.
+
+       PROVCD-LOOKUP-RTN.
+           MOVE "NO " TO PROV-FOUND-SW
+           MOVE SPACES TO PROVCD-OUT
+           PERFORM VARYING PROV-IDX FROM 1 BY 1
+                   UNTIL PROV-IDX > PROVTAB-CNT
+                      OR PROV-FOUND-SW = "YES"
+               IF PROVCD-TBL(PROV-IDX) = PROVCD-IN
+                   MOVE PNAME-TBL(PROV-IDX) TO PROVCD-OUT
+                   MOVE "YES" TO PROV-FOUND-SW
+               END-IF
+           END-PERFORM.
+       PROVCD-LOOKUP-END.
+
+       WRITE-CSV-RTN.
+           MOVE SPACES TO CSV-LINE
+           STRING
+               WNO-IN DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WNAME-IN) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(PROVCD-OUT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(STATCD-OUT) DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+           MOVE CSV-LINE TO CSV-REC
+           WRITE CSV-REC.
+       WRITE-CSV-END.
+
+       WRITE-PAYROLL-RTN.
+           MOVE WNO-IN TO PAY-WNO
+           MOVE PROVCD-OUT TO PAY-PROVCD
+           MOVE STATCD-IN TO PAY-STATCD
+           WRITE PAY-REC.
+       WRITE-PAYROLL-END.
 
-       AC-BREAK-RTN. 
+       WRITE-REJECT-RTN.
+           MOVE WNO-IN TO REJ-WNO-OUT
+           MOVE WNAME-IN TO REJ-WNAME-OUT
+           WRITE REJREC FROM REJ-LINE
+           ADD 1 TO REJCOUNT-IN.
+       WRITE-REJECT-END.
+
+       AC-BREAK-RTN.
            MOVE TWORKERS-IN TO TWORKERS-OUT
-           MOVE TNWORKERS-IN TO TNWORKERS-OUT 
-           MOVE TNPERMANENT-IN TO TNPERMANENT-OUT 
-           MOVE TNTEMPORARY-IN TO TNTEMPORARY-OUT 
+           MOVE TNWORKERS-IN TO TNWORKERS-OUT
+           MOVE TNPERMANENT-IN TO TNPERMANENT-OUT
+           MOVE TNTEMPORARY-IN TO TNTEMPORARY-OUT
 
            WRITE OUTREC FROM NEWLINE
            WRITE OUTREC FROM PNAME
-           WRITE OUTREC FROM TWORKERS 
+           WRITE OUTREC FROM TWORKERS
            WRITE OUTREC FROM NEWLINE
+           ADD 4 TO LINE-CNT
+
+           IF RECAP-CNT >= 50
+               DISPLAY "RECAP-TABLE FULL (50 BREAKS) - SUBTOTAL "
+                   "OMITTED FROM GRAND TOTAL FOR: " PROVCD-OUT
+           ELSE
+               ADD 1 TO RECAP-CNT
+               MOVE PROVCD-OUT TO RECAP-PNAME(RECAP-CNT)
+               MOVE TWORKERS-IN TO RECAP-TWORKERS(RECAP-CNT)
+           END-IF
 
            MOVE 0 TO TWORKERS-IN.
        AC-BREAK-END.
        
-       FINISH-RTN. 
+       FINISH-RTN.
+           MOVE TWORKERS-IN TO TWORKERS-OUT
+           MOVE TNWORKERS-IN TO TNWORKERS-OUT
+           MOVE TNPERMANENT-IN TO TNPERMANENT-OUT
+           MOVE TNTEMPORARY-IN TO TNTEMPORARY-OUT
+           MOVE TNCASUAL-IN TO TNCASUAL-OUT
+
+           PERFORM GRAND-TOTAL-RTN
+
+           IF SEQ-ERROR-SW = "YES"
+               WRITE OUTREC FROM NEWLINE
+               WRITE OUTREC FROM SEQ-ERROR-MSG
+               ADD 8 TO RETURN-CODE
+           END-IF
+
+           IF CHKPT-TARGET-LOST-SW = "YES"
+               WRITE OUTREC FROM NEWLINE
+               WRITE OUTREC FROM CHKPT-LOST-MSG
+               ADD 4 TO RETURN-CODE
+           END-IF
+
+           MOVE REJCOUNT-IN TO REJCOUNT-OUT
+           WRITE REJREC FROM NEWLINE
+           WRITE REJREC FROM REJCOUNT
+
+           CLOSE INFILE OUTFILE REJFILE CSVFILE PAYFILE.
+
+           OPEN OUTPUT CHKFILE.
+           CLOSE CHKFILE.
+       FINISH-END.
+
+       GRAND-TOTAL-RTN.
+           WRITE OUTREC FROM NEWLINE
+           WRITE OUTREC FROM RECAP-HD
+           WRITE OUTREC FROM NEWLINE
+           PERFORM VARYING RECAP-IDX FROM 1 BY 1
+                   UNTIL RECAP-IDX > RECAP-CNT
+               MOVE RECAP-PNAME(RECAP-IDX) TO RECAP-LINE-PNAME
+               MOVE RECAP-TWORKERS(RECAP-IDX) TO RECAP-LINE-TWORKERS
+               WRITE OUTREC FROM RECAP-LINE
+           END-PERFORM
+           WRITE OUTREC FROM NEWLINE
            WRITE OUTREC FROM TNWORKERS
-           WRITE OUTREC FROM TNPERMANENT 
+           WRITE OUTREC FROM TNPERMANENT
            WRITE OUTREC FROM TNTEMPORARY
-           CLOSE INFILE OUTFILE.
-       FINISH-END.
\ No newline at end of file
+           WRITE OUTREC FROM TNCASUAL.
+       GRAND-TOTAL-END.
